@@ -0,0 +1,179 @@
+      ***************************************************************
+      *  RECON01 - Control-total reconciliation report. Compares
+      *  ORDAVG01's computed run totals against an independently
+      *  produced CONTROL-TOTAL-FILE and prints a balanced / out of
+      *  balance report before the numbers go to GL.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNSUM-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       FD  RUN-SUMMARY-FILE
+           RECORDING MODE IS F.
+           COPY RUNSREC.
+
+       FD  RECON-RPT.
+       01  RECON-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS               PIC X(2).
+       01  WS-RUNSUM-STATUS            PIC X(2).
+       01  WS-RECON-STATUS             PIC X(2).
+
+       01  WS-SAVED-TOTALS.
+           05  WS-CTL-RUN-DATE         PIC 9(8)     VALUE 0.
+           05  WS-CTL-RECORD-COUNT     PIC 9(9)     VALUE 0.
+           05  WS-CTL-TOTAL-AMOUNT     PIC 9(9)V99  VALUE 0.
+           05  WS-RUNS-RUN-DATE        PIC 9(8)     VALUE 0.
+           05  WS-RUNS-RECORD-COUNT    PIC 9(9)     VALUE 0.
+           05  WS-RUNS-TOTAL-AMOUNT    PIC 9(9)V99  VALUE 0.
+           05  WS-COUNT-DIFF           PIC S9(9)    VALUE 0.
+           05  WS-AMOUNT-DIFF          PIC S9(9)V99 VALUE 0.
+           05  WS-COUNT-DIFF-EDIT      PIC -(9)9.
+           05  WS-AMOUNT-DIFF-EDIT     PIC -(9)9.99.
+           05  WS-BALANCED-FLAG        PIC X VALUE 'N'.
+           05  WS-CTL-AVAILABLE        PIC X VALUE 'N'.
+           05  WS-RUNS-AVAILABLE       PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-CONTROL-TOTAL
+           PERFORM READ-RUN-SUMMARY
+           PERFORM COMPARE-TOTALS
+           PERFORM WRITE-RECON-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+              DISPLAY "RECON01 - CONTROL-TOTAL-FILE open failed, "
+                 "status " WS-CTL-STATUS
+           END-IF
+           OPEN INPUT RUN-SUMMARY-FILE
+           IF WS-RUNSUM-STATUS NOT = "00"
+              DISPLAY "RECON01 - RUN-SUMMARY-FILE open failed, status "
+                 WS-RUNSUM-STATUS
+           END-IF
+           OPEN OUTPUT RECON-RPT.
+
+       READ-CONTROL-TOTAL.
+           IF WS-CTL-STATUS = "00"
+              READ CONTROL-TOTAL-FILE
+                  AT END
+                      DISPLAY "RECON01 - CONTROL-TOTAL-FILE is empty"
+                  NOT AT END
+                      MOVE CTL-RUN-DATE     TO WS-CTL-RUN-DATE
+                      MOVE CTL-RECORD-COUNT TO WS-CTL-RECORD-COUNT
+                      MOVE CTL-TOTAL-AMOUNT TO WS-CTL-TOTAL-AMOUNT
+                      MOVE 'Y' TO WS-CTL-AVAILABLE
+              END-READ
+           END-IF.
+
+       READ-RUN-SUMMARY.
+           IF WS-RUNSUM-STATUS = "00"
+              READ RUN-SUMMARY-FILE
+                  AT END
+                      DISPLAY "RECON01 - RUN-SUMMARY-FILE is empty"
+                  NOT AT END
+                      MOVE RUNS-RUN-DATE     TO WS-RUNS-RUN-DATE
+                      MOVE RUNS-RECORD-COUNT TO WS-RUNS-RECORD-COUNT
+                      MOVE RUNS-TOTAL-AMOUNT TO WS-RUNS-TOTAL-AMOUNT
+                      MOVE 'Y' TO WS-RUNS-AVAILABLE
+              END-READ
+           END-IF.
+
+       COMPARE-TOTALS.
+           IF WS-CTL-AVAILABLE = 'N' OR WS-RUNS-AVAILABLE = 'N'
+              MOVE 'N' TO WS-BALANCED-FLAG
+           ELSE
+              COMPUTE WS-COUNT-DIFF =
+                 WS-RUNS-RECORD-COUNT - WS-CTL-RECORD-COUNT
+              COMPUTE WS-AMOUNT-DIFF =
+                 WS-RUNS-TOTAL-AMOUNT - WS-CTL-TOTAL-AMOUNT
+              IF WS-COUNT-DIFF = 0 AND WS-AMOUNT-DIFF = 0
+                 MOVE 'Y' TO WS-BALANCED-FLAG
+              ELSE
+                 MOVE 'N' TO WS-BALANCED-FLAG
+              END-IF
+           END-IF.
+
+       WRITE-RECON-REPORT.
+           MOVE SPACES TO RECON-LINE
+           STRING "RECON01 - CONTROL TOTAL RECONCILIATION REPORT"
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "Control  - count: " DELIMITED BY SIZE
+                  WS-CTL-RECORD-COUNT DELIMITED BY SIZE
+                  "  amount: " DELIMITED BY SIZE
+                  WS-CTL-TOTAL-AMOUNT DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "Computed - count: " DELIMITED BY SIZE
+                  WS-RUNS-RECORD-COUNT DELIMITED BY SIZE
+                  "  amount: " DELIMITED BY SIZE
+                  WS-RUNS-TOTAL-AMOUNT DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-DIFF  TO WS-COUNT-DIFF-EDIT
+           MOVE WS-AMOUNT-DIFF TO WS-AMOUNT-DIFF-EDIT
+           MOVE SPACES TO RECON-LINE
+           STRING "Difference - count: " DELIMITED BY SIZE
+                  WS-COUNT-DIFF-EDIT DELIMITED BY SIZE
+                  "  amount: " DELIMITED BY SIZE
+                  WS-AMOUNT-DIFF-EDIT DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           IF WS-CTL-AVAILABLE = 'N' OR WS-RUNS-AVAILABLE = 'N'
+              STRING "RESULT: OUT OF BALANCE - INPUT FILE MISSING/EMPTY"
+                  DELIMITED BY SIZE INTO RECON-LINE
+              END-STRING
+           ELSE
+              IF WS-BALANCED-FLAG = 'Y'
+                 STRING "RESULT: BALANCED" DELIMITED BY SIZE
+                     INTO RECON-LINE
+                 END-STRING
+              ELSE
+                 STRING "RESULT: OUT OF BALANCE" DELIMITED BY SIZE
+                     INTO RECON-LINE
+                 END-STRING
+              END-IF
+           END-IF
+           WRITE RECON-LINE.
+
+       CLOSE-FILES.
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE RUN-SUMMARY-FILE
+           CLOSE RECON-RPT.
