@@ -0,0 +1,181 @@
+      ***************************************************************
+      *  ORDFIX01 - Batch re-key correction program for zero-qty
+      *  order lines logged to EXCEPTION-RPT by ORDAVG01. Lists every
+      *  zero-qty exception and, where an operator has keyed a
+      *  corrected qty, writes a resubmittable order line record.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDFIX01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCEPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCRPT-STATUS.
+
+           SELECT CORRECTION-INPUT-FILE ASSIGN TO "CORRECT.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORRIN-STATUS.
+
+           SELECT CORRECTED-ORDER-FILE ASSIGN TO "CORRECT.OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CORROUT-STATUS.
+
+           SELECT LISTING-RPT ASSIGN TO "FIXLIST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISTING-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-RPT.
+           COPY EXCREC.
+
+       FD  CORRECTION-INPUT-FILE.
+           COPY CORRREC.
+
+       FD  CORRECTED-ORDER-FILE
+           RECORDING MODE IS F.
+           COPY ORDLREC.
+
+       FD  LISTING-RPT.
+       01  LISTING-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCRPT-STATUS            PIC X(2).
+       01  WS-CORRIN-STATUS            PIC X(2).
+       01  WS-CORROUT-STATUS           PIC X(2).
+       01  WS-LISTING-STATUS           PIC X(2).
+
+       01  WS-CONTROL-FLAGS.
+           05  WS-EXC-EOF              PIC X VALUE 'N'.
+           05  WS-CORR-EOF             PIC X VALUE 'N'.
+           05  WS-LISTED-COUNT         PIC 9(5) VALUE 0.
+           05  WS-FIXED-COUNT          PIC 9(5) VALUE 0.
+           05  WS-CORR-FOUND-IDX       PIC 9(5) VALUE 0.
+
+       01  WS-CORRECTION-TABLE.
+           05  WS-CORR-COUNT           PIC 9(5) VALUE 0.
+           05  WS-CORR-ENTRY OCCURS 500 TIMES INDEXED BY WS-CORR-IDX.
+               10  WS-CORR-KEY         PIC X(10).
+               10  WS-CORR-QTY         PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-CORRECTIONS
+           PERFORM PROCESS-EXCEPTIONS UNTIL WS-EXC-EOF = 'Y'
+           PERFORM CLOSE-FILES
+           DISPLAY "ORDFIX01 - exceptions listed : " WS-LISTED-COUNT
+           DISPLAY "ORDFIX01 - lines corrected    : " WS-FIXED-COUNT
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT EXCEPTION-RPT
+           IF WS-EXCRPT-STATUS NOT = "00"
+              DISPLAY "ORDFIX01 - EXCEPTION-RPT open failed, status "
+                 WS-EXCRPT-STATUS
+           END-IF
+           OPEN INPUT CORRECTION-INPUT-FILE
+           IF WS-CORRIN-STATUS NOT = "00"
+              DISPLAY "ORDFIX01 - CORRECTION-INPUT-FILE open failed, "
+                 "status " WS-CORRIN-STATUS
+           END-IF
+           OPEN OUTPUT CORRECTED-ORDER-FILE
+           IF WS-CORROUT-STATUS NOT = "00"
+              DISPLAY "ORDFIX01 - CORRECTED-ORDER-FILE open failed, "
+                 "status " WS-CORROUT-STATUS
+           END-IF
+           OPEN OUTPUT LISTING-RPT
+           IF WS-LISTING-STATUS NOT = "00"
+              DISPLAY "ORDFIX01 - LISTING-RPT open failed, status "
+                 WS-LISTING-STATUS
+           END-IF.
+
+       LOAD-CORRECTIONS.
+           IF WS-CORRIN-STATUS = "00"
+              READ CORRECTION-INPUT-FILE
+                  AT END MOVE 'Y' TO WS-CORR-EOF
+              END-READ
+           ELSE
+              MOVE 'Y' TO WS-CORR-EOF
+           END-IF
+           PERFORM UNTIL WS-CORR-EOF = 'Y'
+               IF WS-CORR-COUNT < 500
+                  ADD 1 TO WS-CORR-COUNT
+                  MOVE CORR-RECORD-KEY TO WS-CORR-KEY(WS-CORR-COUNT)
+                  MOVE CORR-NEW-QTY    TO WS-CORR-QTY(WS-CORR-COUNT)
+               ELSE
+                  DISPLAY "ORDFIX01 - correction table full, dropped "
+                     CORR-RECORD-KEY
+               END-IF
+               READ CORRECTION-INPUT-FILE
+                   AT END MOVE 'Y' TO WS-CORR-EOF
+               END-READ
+           END-PERFORM.
+
+       PROCESS-EXCEPTIONS.
+           IF WS-EXCRPT-STATUS = "00"
+              READ EXCEPTION-RPT
+                  AT END
+                      MOVE 'Y' TO WS-EXC-EOF
+                  NOT AT END
+                      IF EXC-REASON-CODE = "ZQTY"
+                         PERFORM PROCESS-ZERO-QTY-EXCEPTION
+                      END-IF
+              END-READ
+           ELSE
+              MOVE 'Y' TO WS-EXC-EOF
+           END-IF.
+
+       PROCESS-ZERO-QTY-EXCEPTION.
+           ADD 1 TO WS-LISTED-COUNT
+           PERFORM FIND-CORRECTION
+           IF WS-CORR-FOUND-IDX > 0
+              PERFORM WRITE-CORRECTED-LINE
+              MOVE SPACES TO LISTING-LINE
+              STRING EXC-RECORD-KEY DELIMITED BY SIZE
+                     "  CORRECTED  NEW-QTY=" DELIMITED BY SIZE
+                     WS-CORR-QTY(WS-CORR-FOUND-IDX) DELIMITED BY SIZE
+                  INTO LISTING-LINE
+              END-STRING
+           ELSE
+              MOVE SPACES TO LISTING-LINE
+              STRING EXC-RECORD-KEY DELIMITED BY SIZE
+                     "  PENDING CORRECTION" DELIMITED BY SIZE
+                  INTO LISTING-LINE
+              END-STRING
+           END-IF
+           WRITE LISTING-LINE
+           IF WS-LISTING-STATUS NOT = "00"
+              DISPLAY "ORDFIX01 - LISTING-RPT write failed, status "
+                 WS-LISTING-STATUS
+           END-IF.
+
+       FIND-CORRECTION.
+           MOVE 0 TO WS-CORR-FOUND-IDX
+           PERFORM VARYING WS-CORR-IDX FROM 1 BY 1
+               UNTIL WS-CORR-IDX > WS-CORR-COUNT
+               IF WS-CORR-KEY(WS-CORR-IDX) = EXC-RECORD-KEY
+                  MOVE WS-CORR-IDX TO WS-CORR-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       WRITE-CORRECTED-LINE.
+           MOVE EXC-RECORD-KEY                   TO OL-RECORD-KEY
+           MOVE EXC-AMOUNT                       TO OL-AMOUNT
+           MOVE WS-CORR-QTY(WS-CORR-FOUND-IDX)   TO OL-QTY
+           MOVE SPACES                           TO OL-RESERVED
+           WRITE ORDER-LINE-RECORD
+           IF WS-CORROUT-STATUS = "00"
+              ADD 1 TO WS-FIXED-COUNT
+           ELSE
+              DISPLAY "ORDFIX01 - CORRECTED-ORDER-FILE write failed, "
+                 "status " WS-CORROUT-STATUS
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE EXCEPTION-RPT
+           CLOSE CORRECTION-INPUT-FILE
+           CLOSE CORRECTED-ORDER-FILE
+           CLOSE LISTING-RPT.
