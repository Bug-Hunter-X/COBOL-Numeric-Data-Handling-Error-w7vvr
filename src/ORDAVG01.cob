@@ -0,0 +1,391 @@
+      ***************************************************************
+      *  ORDAVG01 - Order line amount/qty averaging batch program.
+      *  Reads ORDER-LINE-FILE and accumulates WS-TOTAL-AMOUNT,
+      *  posting a simple per-line average and a run-wide average.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDAVG01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-LINE-FILE ASSIGN TO "ORDLINE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDL-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCEPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCRPT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEXTR-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNSUM-STATUS.
+
+           SELECT CEILING-PARM-FILE ASSIGN TO "CEILING.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CEILPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-LINE-FILE
+           RECORDING MODE IS F.
+           COPY ORDLREC.
+
+       FD  EXCEPTION-RPT.
+           COPY EXCREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKREC.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY GLXREC.
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+           COPY SUSREC.
+
+       FD  RUN-SUMMARY-FILE
+           RECORDING MODE IS F.
+           COPY RUNSREC.
+
+      *> Operations edits this one-line file to change the
+      *> reasonableness ceiling without a recompile - 7 digits,
+      *> no decimal point, e.g. "1500000" for a ceiling of 15000.00.
+       FD  CEILING-PARM-FILE.
+       01  CEILING-PARM-RECORD          PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ORDL-STATUS              PIC X(2).
+       01  WS-EXCRPT-STATUS            PIC X(2).
+       01  WS-AUDLOG-STATUS            PIC X(2).
+       01  WS-CHKPT-STATUS             PIC X(2).
+       01  WS-GLEXTR-STATUS            PIC X(2).
+       01  WS-SUSPENSE-STATUS          PIC X(2).
+       01  WS-RUNSUM-STATUS            PIC X(2).
+       01  WS-CEILPARM-STATUS          PIC X(2).
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-GL-ACCOUNT-CODE          PIC X(10) VALUE "4000000001".
+
+      *> Configurable reasonableness ceiling - amounts over this post
+      *> to SUSPENSE-FILE for manual review, not the running total.
+      *> Default below is used when CEILING-PARM-FILE is absent; when
+      *> present, its value overrides this without a recompile.
+       01  WS-AMOUNT-CEILING           PIC 9(5)V99 VALUE 10000.00.
+       01  WS-SUSPENSE-FLAG            PIC X VALUE 'N'.
+
+       01  WS-RESTART-FIELDS.
+           05  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           05  WS-SKIPPING             PIC X VALUE 'N'.
+           05  WS-RESTART-KEY          PIC X(10).
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-CURRENT-DATE-TIME    PIC X(21).
+           05  WS-FORMATTED-TIMESTAMP  PIC X(26).
+
+       01  WS-DATA-AREA.
+           05 WS-AMOUNT          PIC 9(5)V99.
+           05 WS-QTY             PIC 9(3).
+           05 WS-TOTAL-AMOUNT   PIC 9(9)V99 VALUE 0.
+           05 WS-TOTAL-QTY      PIC 9(9) VALUE 0.
+           05 WS-AVERAGE-AMOUNT PIC 9(5)V99.
+           05 WS-WEIGHTED-AVG-AMOUNT PIC 9(5)V99.
+           05 WS-ZERO-FLAG       PIC X VALUE 'N'.
+
+       01  WS-CONTROL-FLAGS.
+           05  WS-EOF                  PIC X VALUE 'N'.
+           05  WS-RECORD-COUNT         PIC 9(9) VALUE 0.
+           05  WS-CURRENT-KEY          PIC X(10).
+           05  WS-OVERFLOW-THRESHOLD   PIC 9(9)V99 VALUE 999000000.00.
+           05  WS-OVERFLOW-WARNED      PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM READ-CEILING-PARM
+           PERFORM CHECK-RESTART
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-ORDER-LINES UNTIL WS-EOF = 'Y'
+           PERFORM COMPUTE-WEIGHTED-AVERAGE
+           PERFORM WRITE-GL-EXTRACT
+           PERFORM WRITE-RUN-SUMMARY
+           PERFORM CLOSE-FILES
+           DISPLAY "ORDAVG01 - records processed: " WS-RECORD-COUNT
+           DISPLAY "ORDAVG01 - total amount      : " WS-TOTAL-AMOUNT
+           DISPLAY "ORDAVG01 - weighted average   : "
+              WS-WEIGHTED-AVG-AMOUNT
+           STOP RUN.
+
+       COMPUTE-WEIGHTED-AVERAGE.
+           IF WS-TOTAL-QTY > 0
+              COMPUTE WS-WEIGHTED-AVG-AMOUNT ROUNDED =
+                 WS-TOTAL-AMOUNT / WS-TOTAL-QTY
+           END-IF.
+
+       READ-CEILING-PARM.
+           OPEN INPUT CEILING-PARM-FILE
+           IF WS-CEILPARM-STATUS = "00"
+              READ CEILING-PARM-FILE
+                  NOT AT END
+                      MOVE CEILING-PARM-RECORD TO WS-AMOUNT-CEILING
+              END-READ
+              CLOSE CEILING-PARM-FILE
+           END-IF.
+
+       CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                  NOT AT END
+                      MOVE CHK-LAST-KEY      TO WS-RESTART-KEY
+                      MOVE CHK-RECORD-COUNT  TO WS-RECORD-COUNT
+                      MOVE CHK-RUNNING-TOTAL TO WS-TOTAL-AMOUNT
+                      MOVE CHK-RUNNING-QTY   TO WS-TOTAL-QTY
+                      MOVE CHK-OVERFLOW-WARNED TO WS-OVERFLOW-WARNED
+                      MOVE 'Y' TO WS-RESTART-FLAG
+                      MOVE 'Y' TO WS-SKIPPING
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT ORDER-LINE-FILE
+           IF WS-ORDL-STATUS NOT = "00"
+              DISPLAY "ORDAVG01 - ORDER-LINE-FILE open failed, status "
+                 WS-ORDL-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           IF WS-RESTART-FLAG = 'Y'
+              OPEN EXTEND EXCEPTION-RPT
+              OPEN EXTEND AUDIT-LOG
+              OPEN EXTEND SUSPENSE-FILE
+              DISPLAY "ORDAVG01 - restarting after key " WS-RESTART-KEY
+           ELSE
+              OPEN OUTPUT EXCEPTION-RPT
+              OPEN OUTPUT AUDIT-LOG
+              OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       PROCESS-ORDER-LINES.
+           READ ORDER-LINE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+                   IF WS-SKIPPING = 'Y'
+                      DISPLAY "ORDAVG01 - restart key " WS-RESTART-KEY
+                         " not found on resync, abending"
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                   END-IF
+               NOT AT END
+                   IF WS-SKIPPING = 'Y'
+                      PERFORM CHECK-SKIP-RECORD
+                   ELSE
+                      PERFORM PROCESS-ORDER-LINE
+                   END-IF
+           END-READ.
+
+       CHECK-SKIP-RECORD.
+           IF OL-RECORD-KEY = WS-RESTART-KEY
+              MOVE 'N' TO WS-SKIPPING
+           END-IF.
+
+       PROCESS-ORDER-LINE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE OL-RECORD-KEY TO WS-CURRENT-KEY
+           MOVE OL-AMOUNT TO WS-AMOUNT
+           MOVE OL-QTY    TO WS-QTY
+           PERFORM CHECK-ZERO-QTY
+           PERFORM VALIDATE-AMOUNT
+           IF WS-SUSPENSE-FLAG = 'N' AND WS-ZERO-FLAG = 'N'
+              PERFORM COMPUTE-AVERAGE
+           END-IF
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       VALIDATE-AMOUNT.
+           IF WS-AMOUNT > WS-AMOUNT-CEILING
+              MOVE 'Y' TO WS-SUSPENSE-FLAG
+              PERFORM WRITE-SUSPENSE-RECORD
+           ELSE
+              MOVE 'N' TO WS-SUSPENSE-FLAG
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           PERFORM BUILD-TIMESTAMP
+           MOVE WS-CURRENT-KEY        TO SUS-RECORD-KEY
+           MOVE WS-AMOUNT              TO SUS-AMOUNT
+           MOVE WS-AMOUNT-CEILING      TO SUS-CEILING
+           MOVE WS-FORMATTED-TIMESTAMP TO SUS-TIMESTAMP
+           WRITE SUSPENSE-RECORD
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - suspense write failed, status "
+                 WS-SUSPENSE-STATUS
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-KEY      TO CHK-LAST-KEY
+           MOVE WS-RECORD-COUNT     TO CHK-RECORD-COUNT
+           MOVE WS-TOTAL-AMOUNT     TO CHK-RUNNING-TOTAL
+           MOVE WS-TOTAL-QTY        TO CHK-RUNNING-QTY
+           MOVE WS-OVERFLOW-WARNED  TO CHK-OVERFLOW-WARNED
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - checkpoint open failed, status "
+                 WS-CHKPT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - checkpoint write failed, status "
+                 WS-CHKPT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-ZERO-QTY.
+           IF WS-QTY = 0 THEN
+              MOVE 'Y' TO WS-ZERO-FLAG
+              PERFORM WRITE-EXCEPTION-RECORD
+              PERFORM WRITE-AUDIT-RECORD
+           ELSE
+              MOVE 'N' TO WS-ZERO-FLAG
+           END-IF.
+
+       COMPUTE-AVERAGE.
+           PERFORM ADD-TOTAL
+           COMPUTE WS-AVERAGE-AMOUNT = WS-TOTAL-AMOUNT / WS-QTY.
+
+       ADD-TOTAL.
+           ADD WS-AMOUNT TO WS-TOTAL-AMOUNT
+           ADD WS-QTY    TO WS-TOTAL-QTY
+           PERFORM CHECK-OVERFLOW-THRESHOLD.
+
+       CHECK-OVERFLOW-THRESHOLD.
+           IF WS-TOTAL-AMOUNT > WS-OVERFLOW-THRESHOLD
+              AND WS-OVERFLOW-WARNED = 'N'
+              MOVE 'Y' TO WS-OVERFLOW-WARNED
+              PERFORM WRITE-OVERFLOW-WARNING
+           END-IF.
+
+       WRITE-OVERFLOW-WARNING.
+           PERFORM BUILD-TIMESTAMP
+           MOVE WS-CURRENT-KEY        TO EXC-RECORD-KEY
+           MOVE WS-TOTAL-AMOUNT        TO EXC-AMOUNT
+           MOVE "OVFL"                 TO EXC-REASON-CODE
+           MOVE WS-FORMATTED-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCRPT-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - exception write failed, status "
+                 WS-EXCRPT-STATUS
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           PERFORM BUILD-TIMESTAMP
+           MOVE WS-CURRENT-KEY        TO EXC-RECORD-KEY
+           MOVE WS-AMOUNT              TO EXC-AMOUNT
+           MOVE "ZQTY"                 TO EXC-REASON-CODE
+           MOVE WS-FORMATTED-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCRPT-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - exception write failed, status "
+                 WS-EXCRPT-STATUS
+           END-IF.
+
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES TO WS-FORMATTED-TIMESTAMP
+           STRING WS-CURRENT-DATE-TIME(1:4)  DELIMITED BY SIZE
+                  "-"                        DELIMITED BY SIZE
+                  WS-CURRENT-DATE-TIME(5:2)   DELIMITED BY SIZE
+                  "-"                        DELIMITED BY SIZE
+                  WS-CURRENT-DATE-TIME(7:2)   DELIMITED BY SIZE
+                  "T"                        DELIMITED BY SIZE
+                  WS-CURRENT-DATE-TIME(9:2)   DELIMITED BY SIZE
+                  ":"                        DELIMITED BY SIZE
+                  WS-CURRENT-DATE-TIME(11:2)  DELIMITED BY SIZE
+                  ":"                        DELIMITED BY SIZE
+                  WS-CURRENT-DATE-TIME(13:2)  DELIMITED BY SIZE
+               INTO WS-FORMATTED-TIMESTAMP
+           END-STRING.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE     TO AUD-RUN-DATE
+           MOVE WS-CURRENT-KEY  TO AUD-RECORD-KEY
+           MOVE WS-AMOUNT       TO AUD-AMOUNT
+           MOVE WS-ZERO-FLAG    TO AUD-FLAG-VALUE
+           WRITE AUDIT-LOG-RECORD
+           IF WS-AUDLOG-STATUS NOT = "00"
+              DISPLAY "ORDAVG01 - WARNING: audit write failed, status "
+                 WS-AUDLOG-STATUS
+           END-IF.
+
+       WRITE-GL-EXTRACT.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           IF WS-GLEXTR-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - GL extract open failed, status "
+                 WS-GLEXTR-STATUS
+           ELSE
+              MOVE WS-GL-ACCOUNT-CODE TO GLX-GL-ACCOUNT-CODE
+              MOVE WS-RUN-DATE        TO GLX-RUN-DATE
+              MOVE WS-TOTAL-AMOUNT    TO GLX-PERIOD-TOTAL
+              MOVE SPACES             TO GLX-FILLER
+              WRITE GL-EXTRACT-RECORD
+              IF WS-GLEXTR-STATUS NOT = "00"
+                  DISPLAY "ORDAVG01 - GL extract write failed, status "
+                    WS-GLEXTR-STATUS
+              END-IF
+              CLOSE GL-EXTRACT-FILE
+           END-IF.
+
+       WRITE-RUN-SUMMARY.
+           OPEN OUTPUT RUN-SUMMARY-FILE
+           IF WS-RUNSUM-STATUS NOT = "00"
+               DISPLAY "ORDAVG01 - run summary open failed, status "
+                 WS-RUNSUM-STATUS
+           ELSE
+              MOVE WS-RUN-DATE     TO RUNS-RUN-DATE
+              MOVE WS-RECORD-COUNT TO RUNS-RECORD-COUNT
+              MOVE WS-TOTAL-AMOUNT TO RUNS-TOTAL-AMOUNT
+              MOVE WS-TOTAL-QTY    TO RUNS-TOTAL-QTY
+              WRITE RUN-SUMMARY-RECORD
+              IF WS-RUNSUM-STATUS NOT = "00"
+                  DISPLAY "ORDAVG01 - run summary write failed, status "
+                    WS-RUNSUM-STATUS
+              END-IF
+              CLOSE RUN-SUMMARY-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE ORDER-LINE-FILE
+           CLOSE EXCEPTION-RPT
+           CLOSE AUDIT-LOG
+           CLOSE SUSPENSE-FILE
+           *> Run completed straight through - clear the checkpoint so
+            *> the next run starts fresh, not looking like a restart.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
