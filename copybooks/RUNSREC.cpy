@@ -0,0 +1,7 @@
+      *> RUNSREC - ORDAVG01's own computed run totals, written at
+      *> end-of-job for reconciliation against CONTROL-TOTAL-FILE.
+       01  RUN-SUMMARY-RECORD.
+           05  RUNS-RUN-DATE           PIC 9(8).
+           05  RUNS-RECORD-COUNT       PIC 9(9).
+           05  RUNS-TOTAL-AMOUNT       PIC 9(9)V99.
+           05  RUNS-TOTAL-QTY          PIC 9(9).
