@@ -0,0 +1,6 @@
+      *> CTLREC - Independent control total, produced by the
+      *> order-entry system's own count, for reconciliation.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-RUN-DATE            PIC 9(8).
+           05  CTL-RECORD-COUNT        PIC 9(9).
+           05  CTL-TOTAL-AMOUNT        PIC 9(9)V99.
