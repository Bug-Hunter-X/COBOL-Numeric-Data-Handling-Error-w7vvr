@@ -0,0 +1,6 @@
+      *> AUDREC - Audit log entry, one per WS-ZERO-FLAG trip.
+       01  AUDIT-LOG-RECORD.
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-RECORD-KEY          PIC X(10).
+           05  AUD-AMOUNT              PIC 9(5)V99.
+           05  AUD-FLAG-VALUE          PIC X(1).
