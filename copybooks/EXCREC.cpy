@@ -0,0 +1,6 @@
+      *> EXCREC - Exception report detail line (qty/total exceptions).
+       01  EXCEPTION-RECORD.
+           05  EXC-RECORD-KEY          PIC X(10).
+           05  EXC-AMOUNT              PIC 9(9)V99.
+           05  EXC-REASON-CODE         PIC X(4).
+           05  EXC-TIMESTAMP           PIC X(26).
