@@ -0,0 +1,7 @@
+      *> CHKREC - Checkpoint record for restart of ORDAVG01.
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-KEY            PIC X(10).
+           05  CHK-RECORD-COUNT        PIC 9(9).
+           05  CHK-RUNNING-TOTAL       PIC 9(9)V99.
+           05  CHK-RUNNING-QTY         PIC 9(9).
+           05  CHK-OVERFLOW-WARNED     PIC X.
