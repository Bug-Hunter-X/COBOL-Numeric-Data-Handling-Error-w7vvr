@@ -0,0 +1,4 @@
+      *> CORRREC - Operator-keyed correction for a zero-qty order line.
+       01  CORRECTION-RECORD.
+           05  CORR-RECORD-KEY         PIC X(10).
+           05  CORR-NEW-QTY            PIC 9(3).
