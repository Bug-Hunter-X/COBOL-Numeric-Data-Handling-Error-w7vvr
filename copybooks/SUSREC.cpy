@@ -0,0 +1,7 @@
+      *> SUSREC - Suspense record for amounts over the reasonableness
+      *> ceiling, held for manual review instead of posting to total.
+       01  SUSPENSE-RECORD.
+           05  SUS-RECORD-KEY          PIC X(10).
+           05  SUS-AMOUNT              PIC 9(5)V99.
+           05  SUS-CEILING             PIC 9(5)V99.
+           05  SUS-TIMESTAMP           PIC X(26).
