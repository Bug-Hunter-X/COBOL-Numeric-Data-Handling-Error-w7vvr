@@ -0,0 +1,7 @@
+      *> GLXREC - GL extract record, period total posting to the
+      *> General Ledger interface's fixed layout.
+       01  GL-EXTRACT-RECORD.
+           05  GLX-GL-ACCOUNT-CODE     PIC X(10).
+           05  GLX-RUN-DATE            PIC 9(8).
+           05  GLX-PERIOD-TOTAL        PIC 9(9)V99.
+           05  GLX-FILLER              PIC X(51).
