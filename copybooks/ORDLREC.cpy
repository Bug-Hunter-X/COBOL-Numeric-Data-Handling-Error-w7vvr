@@ -0,0 +1,6 @@
+      *> ORDLREC - Order line record, one amount/qty posting per line.
+       01  ORDER-LINE-RECORD.
+           05  OL-RECORD-KEY           PIC X(10).
+           05  OL-AMOUNT               PIC 9(5)V99.
+           05  OL-QTY                  PIC 9(3).
+           05  OL-RESERVED             PIC X(10).
